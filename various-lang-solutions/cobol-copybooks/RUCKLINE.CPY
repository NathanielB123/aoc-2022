@@ -0,0 +1,12 @@
+000010*----------------------------------------------------------*
+000020* RUCKLINE - SHARED RECORD LAYOUT FOR THE RUCKSACK-FAMILY    *
+000030* DAY-3-AND-LATER PROGRAMS. ONE VARYING-LENGTH LINE PER      *
+000040* RUCKSACK, UP TO 100 CHARACTERS OF ITEM LETTERS.            *
+000050*                                                            *
+000060* THE OWNING FD MUST SUPPLY:                                 *
+000070*     RECORD VARYING 0 TO 100 DEPENDING ON WS-LINE-LEN       *
+000080* WHERE WS-LINE-LEN IS A WORKING-STORAGE ITEM DECLARED BY    *
+000090* THE CALLING PROGRAM.                                       *
+000100*----------------------------------------------------------*
+000110 01  STUDENT-FILE.
+000120     05  FILE-LINE                   PIC A(100).
