@@ -1,59 +1,939 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-      
-       ENVIRONMENT DIVISION.
-         INPUT-OUTPUT SECTION.
-         FILE-CONTROL.
-           SELECT INPUT-FILE-NAME ASSIGN TO 'day3input.txt'
-           ORGANIZATION IS LINE SEQUENTIAL.            
-      
-       DATA DIVISION.
-         FILE SECTION.
-         FD INPUT-FILE-NAME
-           RECORD VARYING 0 to 100 DEPENDING ON WS-LINE-LEN.
-         01 STUDENT-FILE.
-           05 FILE-LINE PIC A(100).
-      
-         WORKING-STORAGE SECTION.
-         01 WS-LINE PIC A(100).
-         01 WS-EOF PIC A(1). 
-         01 WS-SND-HALF PIC A(50).
-         01 WS-I PIC S9(9) VALUE 0.
-         01 WS-FOUND-CHR PIC A(1).
-         01 WS-FOUND-CNT PIC 9 VALUE 0.
-         01 WS-TMP PIC S9(9) VALUE 0.
-         01 WS-TOTAL PIC S9(9) VALUE 0.
-         01 WS-FOUND_CHR_ORD PIC S9(9) VALUE 0.
-         01 WS-LINE-LEN PIC S9(9) VALUE 0.
-      
-       PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE-NAME.
-              PERFORM UNTIL WS-EOF='Y'
-              READ INPUT-FILE-NAME NEXT RECORD INTO WS-LINE
-                 AT END MOVE 'Y' TO WS-EOF
-                 NOT AT END
-                 MOVE WS-LINE(WS-LINE-LEN / 2 + 1:) TO WS-SND-HALF
-                 PERFORM VARYING WS-I FROM 1 BY 1 UNTIL 
-                    WS-I = WS-LINE-LEN / 2 + 1
-                    MOVE 0 to WS-FOUND-CNT
-                    INSPECT WS-SND-HALF TALLYING WS-FOUND-CNT FOR ALL 
-                       WS-LINE (WS-I:1)
-                    IF WS-FOUND-CNT > 0 THEN
-                       MOVE WS-LINE (WS-I:1) TO WS-FOUND-CHR
-                    END-IF 
-                 END-PERFORM
-                 SET WS-FOUND_CHR_ORD TO FUNCTION ORD(WS-FOUND-CHR)
-                 IF WS-FOUND_CHR_ORD >= FUNCTION ORD('a')
-                    SUBTRACT 97 FROM WS-FOUND_CHR_ORD 
-                       GIVING WS-TMP
-                 ELSE
-                    SUBTRACT 39 FROM WS-FOUND_CHR_ORD 
-                       GIVING WS-TMP 
-                 END-IF 
-                 ADD WS-TMP TO WS-TOTAL
-              END-READ
-              END-PERFORM.
-              DISPLAY "PART A: "
-              DISPLAY WS-TOTAL
-           CLOSE INPUT-FILE-NAME.
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO.
+000030 AUTHOR. D W BRENNAN.
+000040 INSTALLATION. AOC-SOLUTIONS.
+000050 DATE-WRITTEN. 12/03/2022.
+000060 DATE-COMPILED.
+000070*----------------------------------------------------------*
+000080* MODIFICATION HISTORY.                                     *
+000090*   DATE       INIT  DESCRIPTION                             *
+000100*   12/03/22   DWB   ORIGINAL PROGRAM - PART A COMMON ITEM   *
+000110*                    SCAN OVER EACH RUCKSACK'S TWO HALVES.   *
+000120*   08/08/26   DWB   ADDED PART B BADGE PASS - EVERY GROUP   *
+000130*                    OF THREE CONSECUTIVE RUCKSACK LINES IS  *
+000140*                    NOW ALSO CHECKED FOR ITS COMMON BADGE   *
+000150*                    LETTER AND SUMMED SEPARATELY, SO BOTH   *
+000160*                    TOTALS COME OUT OF ONE PASS OVER THE    *
+000170*                    INPUT FILE.                             *
+000180*   08/08/26   DWB   ADDED A PER-RUCKSACK DETAIL REPORT SO A  *
+000190*                    BAD TOTAL CAN BE TRACED BACK TO THE      *
+000200*                    LINE THAT CAUSED IT.                     *
+000210*   08/08/26   DWB   ADDED LINE VALIDATION - ODD-LENGTH,      *
+000220*                    BLANK, AND NON-ALPHABETIC LINES ARE NOW  *
+000230*                    FLAGGED TO A REJECT FILE AND EXCLUDED    *
+000240*                    FROM PROCESSING INSTEAD OF POISONING THE *
+000250*                    TOTALS.                                  *
+000260*   08/08/26   DWB   ADDED A CONTROL FILE WITH EXPECTED     *
+000270*                    PART A/B TOTALS AND A RECONCILIATION    *
+000280*                    CHECK AFTER THE MAIN PROCESSING LOOP.   *
+000290*   08/08/26   DWB   ADDED A CHECKPOINT FILE WRITTEN AT     *
+000300*                    EACH BADGE GROUP BOUNDARY SO A LARGE     *
+000310*                    RUN CAN BE RESTARTED FROM WHERE IT LEFT  *
+000320*                    OFF INSTEAD OF REPROCESSING FROM RECORD  *
+000330*                    ONE.                                     *
+000340*   08/08/26   DWB   REPLACED THE PER-CHARACTER SCAN OF THE  *
+000350*                    COMMON ITEM WITH A 52-ELEMENT SEEN-      *
+000360*                    LETTER TABLE SO MATCHING COST IS LINEAR  *
+000370*                    RATHER THAN QUADRATIC IN LINE LENGTH.     *
+000380*   08/08/26   DWB   ADDED MULTI-FILE PROCESSING - WHEN A    *
+000390*                    CONTROL FILE LISTS MORE THAN ONE INPUT   *
+000400*                    FILE, EACH IS PROCESSED IN TURN WITH ITS *
+000410*                    OWN SUMMARY LINE AND RECONCILIATION, AND *
+000420*                    A GRAND TOTAL IS PRINTED AT THE END. THE *
+000430*                    CHECKPOINT FILE NOW ALSO CARRIES THE     *
+000440*                    GRAND TOTAL FOR FILES ALREADY FINISHED   *
+000450*                    SO A RESTART CAN SKIP THEM ENTIRELY.     *
+000460*   08/08/26   DWB   ADDED A FIXED-WIDTH EXTRACT FILE (RECORD *
+000470*                    TYPE, MATCHED LETTER, PRIORITY) FOR THE  *
+000480*                    DOWNSTREAM INVENTORY RECONCILIATION JOB  *
+000490*                    TO PICK UP.                               *
+000500*   08/08/26   DWB   MOVED THE INPUT LINE LAYOUT OUT TO THE   *
+000510*                    RUCKLINE COPYBOOK SO OTHER RUCKSACK-FAMILY *
+000520*                    PROGRAMS CAN SHARE ONE AUTHORITATIVE       *
+000530*                    RECORD DESCRIPTION.                        *
+000540*   08/08/26   DWB   ADDED AN EXCEPTION FILE FOR RUCKSACKS     *
+000550*                    WHOSE TWO HALVES SHARE NO LETTER, SO THEY  *
+000560*                    ARE REPORTED INSTEAD OF SILENTLY LEFT OUT  *
+000570*                    OF PART A'S GRAND TOTAL.                    *
+000580*   08/08/26   DWB   FIXED THE BADGE SCAN TO BOUND ITSELF BY   *
+000590*                    EACH BUFFERED LINE'S OWN LENGTH INSTEAD    *
+000600*                    OF THE THIRD LINE'S, AND TO EXCLUDE A      *
+000610*                    BADGE GROUP WITH NO COMMON LETTER FROM     *
+000620*                    PART B RATHER THAN ADDING A BOGUS VALUE.   *
+000630*                    ALSO ADDED THE RECORD COUNT TO THE PER-    *
+000640*                    FILE SUMMARY LINE AND MADE THE CHECKPOINT  *
+000650*                    FILE'S TOTAL FIELDS SIGNED TO MATCH THEIR  *
+000660*                    WORKING-STORAGE COUNTERPARTS.               *
+000670*   08/08/26   DWB   REWORKED THE BADGE BUFFER TO TRACK ITS     *
+000680*                    PHYSICAL GROUP-OF-THREE POSITION INSTEAD   *
+000690*                    OF ONLY PACKING LINES THAT PASSED          *
+000700*                    VALIDATION AND MATCHING, SO A SINGLE       *
+000710*                    REJECTED OR UNMATCHED LINE NO LONGER       *
+000720*                    DESYNCS EVERY BADGE GROUP FOR THE REST OF  *
+000730*                    THE FILE. THE CHECKPOINT INTERVAL IS NOW   *
+000740*                    TRACKED AS RECORDS SINCE THE LAST          *
+000750*                    CHECKPOINT RATHER THAN A MODULUS AGAINST   *
+000760*                    THE RUNNING RECORD COUNT. THE CHECKPOINTED *
+000770*                    GRAND TOTAL IS NOW ONLY RESTORED ONCE THE  *
+000780*                    CHECKPOINTED FILE IS CONFIRMED TO BE PART  *
+000790*                    OF THIS RUN, INSTEAD OF UNCONDITIONALLY ON *
+000800*                    ANY CHECKPOINT FOUND. THE DETAIL REPORT    *
+000810*                    AND EXTRACT FILE NOW GET ONE RECORD FOR    *
+000820*                    EVERY READ ITERATION, CARRYING A STATUS OF *
+000830*                    MATCHED, REJECTED, OR NO MATCH, SO A       *
+000840*                    RUCKSACK'S FATE NO LONGER HAS TO BE        *
+000850*                    RECONSTRUCTED BY CROSS-REFERENCING THE     *
+000860*                    REJECT AND EXCEPTION FILES. WS-LINE AND    *
+000870*                    RUCKLINE'S FILE-LINE ARE BACK TO PIC       *
+000880*                    A(100) - THE WIDENING TO PIC X(100) IN THE *
+000890*                    PART B BADGE PASS WAS NEVER NEEDED FOR     *
+000900*                    ANYTHING THIS PROGRAM DOES.                *
+000902*   08/08/26   DWB   A BADGE GROUP IS NOW ONLY MARKED           *
+000904*                    INELIGIBLE BY A LINE THAT FAILED           *
+000906*                    VALIDATION - A VALID LINE WITH NO PART A    *
+000908*                    MATCH STILL TAKES ITS SLOT AND IS STILL     *
+000910*                    SCANNED FOR THE BADGE LETTER. THE           *
+000912*                    CHECKPOINT IS NOW TAKEN AFTER, NOT BEFORE,  *
+000914*                    A RECORD'S OWN DETAIL/EXTRACT/EXCEPTION      *
+000916*                    RECORDS ARE WRITTEN, SO A RESTART CAN NEVER *
+000918*                    SKIP PAST A RECORD WHOSE AUDIT TRAIL WAS    *
+000920*                    NEVER WRITTEN. A CHECKPOINTED FILE NAME     *
+000922*                    THAT NEVER MATCHES ANY CONTROL RECORD NOW   *
+000924*                    ABORTS THE RUN WITH AN ERROR INSTEAD OF     *
+000926*                    SILENTLY COMPLETING WITH ZERO GRAND TOTALS. *
+000928*----------------------------------------------------------*
+000920*
+000930 ENVIRONMENT DIVISION.
+000940 INPUT-OUTPUT SECTION.
+000950 FILE-CONTROL.
+000960     SELECT INPUT-FILE-NAME
+000970         ASSIGN TO DYNAMIC WS-CURRENT-FILE-NAME
+000980         ORGANIZATION IS LINE SEQUENTIAL.
+000990     SELECT REPORT-FILE-NAME ASSIGN TO 'day3report.txt'
+001000         ORGANIZATION IS LINE SEQUENTIAL.
+001010     SELECT REJECT-FILE-NAME ASSIGN TO 'day3reject.txt'
+001020         ORGANIZATION IS LINE SEQUENTIAL.
+001030     SELECT EXTRACT-FILE-NAME ASSIGN TO 'day3extract.txt'
+001040         ORGANIZATION IS LINE SEQUENTIAL.
+001050     SELECT EXCEPTION-FILE-NAME ASSIGN TO 'day3exception.txt'
+001060         ORGANIZATION IS LINE SEQUENTIAL.
+001070     SELECT CONTROL-FILE-NAME ASSIGN TO 'day3control.txt'
+001080         ORGANIZATION IS LINE SEQUENTIAL
+001090         FILE STATUS IS WS-CONTROL-STATUS.
+001100     SELECT CHECKPOINT-FILE-NAME ASSIGN TO 'day3checkpoint.txt'
+001110         ORGANIZATION IS LINE SEQUENTIAL
+001120         FILE STATUS IS WS-CHECKPOINT-STATUS.
+001130*
+001140 DATA DIVISION.
+001150 FILE SECTION.
+001160 FD  INPUT-FILE-NAME
+001170     RECORD VARYING 0 TO 100 DEPENDING ON WS-LINE-LEN.
+001180     COPY RUCKLINE.
+001190*
+001200*----------------------------------------------------------*
+001210* PER-RUCKSACK DETAIL REPORT - ONE RECORD WRITTEN FOR EVERY  *
+001220* READ ITERATION (MATCHED, REJECTED, OR NO MATCH ALIKE), SO  *
+001230* A BAD TOTAL CAN BE TRACED BACK TO THE RUCKSACK LINE THAT   *
+001240* CAUSED IT WITHOUT CROSS-REFERENCING THE REJECT AND         *
+001250* EXCEPTION FILES.                                           *
+001260*----------------------------------------------------------*
+001270 FD  REPORT-FILE-NAME.
+001280 01  REPORT-REC.
+001290     05  RPT-LINE-NO                 PIC Z(5)9.
+001300     05  FILLER                      PIC X(01) VALUE SPACE.
+001310     05  RPT-LINE-TEXT                PIC X(100).
+001320     05  FILLER                      PIC X(01) VALUE SPACE.
+001330     05  RPT-STATUS                   PIC X(08).
+001340     05  FILLER                      PIC X(01) VALUE SPACE.
+001350     05  RPT-FOUND-CHR                PIC X(01).
+001360     05  FILLER                      PIC X(01) VALUE SPACE.
+001370     05  RPT-PRIORITY                 PIC Z9.
+001380*
+001390*----------------------------------------------------------*
+001400* REJECT FILE - ONE RECORD FOR EACH INPUT LINE THAT FAILS    *
+001410* VALIDATION, SO IT CAN BE SKIPPED WITHOUT POISONING THE     *
+001420* TOTALS.                                                    *
+001430*----------------------------------------------------------*
+001440 FD  REJECT-FILE-NAME.
+001450 01  REJECT-REC.
+001460     05  RJT-LINE-NO                  PIC Z(5)9.
+001470     05  FILLER                       PIC X(01) VALUE SPACE.
+001480     05  RJT-REASON                   PIC X(25).
+001490     05  FILLER                       PIC X(01) VALUE SPACE.
+001500     05  RJT-LINE-TEXT                PIC X(100).
+001510*
+001520*----------------------------------------------------------*
+001530* EXTRACT FILE - ONE FIXED-WIDTH RECORD PER RUCKSACK, FOR THE  *
+001540* DOWNSTREAM INVENTORY RECONCILIATION JOB TO PICK UP: A        *
+001550* RECORD TYPE CODE (RS MATCHED, NM NO MATCH, RJ REJECTED),     *
+001560* THE MATCHED ITEM LETTER, AND ITS PRIORITY.                   *
+001570*----------------------------------------------------------*
+001580 FD  EXTRACT-FILE-NAME.
+001590 01  EXTRACT-REC.
+001600     05  EXT-RECORD-TYPE              PIC X(02).
+001610     05  EXT-FOUND-CHR                PIC X(01).
+001620     05  EXT-PRIORITY                 PIC 9(02).
+001630*
+001640*----------------------------------------------------------*
+001650* EXCEPTION FILE - ONE RECORD FOR EACH RUCKSACK WHOSE TWO     *
+001660* HALVES SHARE NO COMMON LETTER, SO IT CAN BE INVESTIGATED    *
+001670* INSTEAD OF SILENTLY DROPPING OUT OF PART A'S GRAND TOTAL.   *
+001680*----------------------------------------------------------*
+001690 FD  EXCEPTION-FILE-NAME.
+001700 01  EXCEPTION-REC.
+001710     05  EXC-LINE-NO                  PIC Z(5)9.
+001720     05  FILLER                       PIC X(01) VALUE SPACE.
+001730     05  EXC-LINE-TEXT                PIC X(100).
+001740*
+001750*----------------------------------------------------------*
+001760* CONTROL FILE - ONE RECORD PER INPUT FILE TO BE PROCESSED   *
+001770* THIS RUN, EACH NAMING THE FILE AND ITS INDEPENDENT          *
+001780* EXPECTED PART A/B TOTALS. WHEN SUPPLIED, THIS DRIVES        *
+001790* PROCESSING OF ALL THE NAMED FILES IN ONE RUN INSTEAD OF    *
+001800* JUST THE DEFAULT SINGLE INPUT FILE, AND EACH FILE IS       *
+001810* RECONCILED AGAINST ITS OWN EXPECTED TOTALS AS IT FINISHES. *
+001820*----------------------------------------------------------*
+001830 FD  CONTROL-FILE-NAME.
+001840 01  CONTROL-REC.
+001850     05  CTL-FILE-NAME                PIC X(30).
+001860     05  FILLER                       PIC X(01).
+001870     05  CTL-EXPECTED-TOTAL-A         PIC 9(09).
+001880     05  FILLER                       PIC X(01).
+001890     05  CTL-EXPECTED-TOTAL-B         PIC 9(09).
+001900*
+001910*----------------------------------------------------------*
+001920* CHECKPOINT FILE - CURRENT RECORD COUNT AND RUNNING TOTALS  *
+001930* WRITTEN PERIODICALLY DURING THE MAIN PROCESSING LOOP SO A   *
+001940* LARGE INPUT FILE CAN BE RESTARTED WITHOUT A FULL RERUN.     *
+001950* THE GRAND-TOTAL FIELDS CARRY THE SUM OF ALL FILES ALREADY   *
+001960* FULLY PROCESSED THIS RUN, SO A MULTI-FILE RESTART CAN SKIP  *
+001970* PAST THEM WITHOUT LOSING THEIR CONTRIBUTION TO THE TOTALS.  *
+001980*----------------------------------------------------------*
+001990 FD  CHECKPOINT-FILE-NAME.
+002000 01  CHECKPOINT-REC.
+002010     05  CKP-FILE-NAME                PIC X(30).
+002020     05  FILLER                       PIC X(01).
+002030     05  CKP-RECORD-COUNT             PIC S9(09).
+002040     05  FILLER                       PIC X(01).
+002050     05  CKP-TOTAL-A                  PIC S9(09).
+002060     05  FILLER                       PIC X(01).
+002070     05  CKP-TOTAL-B                  PIC S9(09).
+002080     05  FILLER                       PIC X(01).
+002090     05  CKP-GRAND-TOTAL-A            PIC S9(09).
+002100     05  FILLER                       PIC X(01).
+002110     05  CKP-GRAND-TOTAL-B            PIC S9(09).
+002120*
+002130 WORKING-STORAGE SECTION.
+002140*----------------------------------------------------------*
+002150* SWITCHES.                                                  *
+002160*----------------------------------------------------------*
+002170 01  WS-SWITCHES.
+002180     05  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+002190         88  WS-EOF                            VALUE 'Y'.
+002200     05  WS-VALID-SW                 PIC X(01) VALUE 'Y'.
+002210         88  WS-LINE-VALID                     VALUE 'Y'.
+002220     05  WS-MATCH-SW                 PIC X(01) VALUE 'N'.
+002230         88  WS-MATCH-FOUND                     VALUE 'Y'.
+002240     05  WS-CONTROL-FOUND-SW         PIC X(01) VALUE 'N'.
+002250         88  WS-CONTROL-FOUND                  VALUE 'Y'.
+002260     05  WS-RESTART-SW               PIC X(01) VALUE 'N'.
+002270         88  WS-RESTART-REQUESTED              VALUE 'Y'.
+002280     05  WS-RESTART-PENDING-SW       PIC X(01) VALUE 'N'.
+002290         88  WS-RESTART-PENDING                VALUE 'Y'.
+002300     05  WS-CHECKPOINT-EXISTS-SW     PIC X(01) VALUE 'N'.
+002310         88  WS-CHECKPOINT-EXISTS              VALUE 'Y'.
+002320     05  WS-MULTI-FILE-SW            PIC X(01) VALUE 'N'.
+002330         88  WS-MULTI-FILE-MODE                VALUE 'Y'.
+002340     05  WS-CONTROL-EOF-SW           PIC X(01) VALUE 'N'.
+002350         88  WS-CONTROL-EOF                     VALUE 'Y'.
+002360     05  WS-BADGE-BAD-SW             PIC X(01) VALUE 'N'.
+002370         88  WS-BADGE-BAD                       VALUE 'Y'.
+002372     05  WS-BADGE-GROUP-DONE-SW      PIC X(01) VALUE 'N'.
+002374         88  WS-BADGE-GROUP-DONE                VALUE 'Y'.
+002376     05  WS-RESTART-FILE-FOUND-SW    PIC X(01) VALUE 'N'.
+002378         88  WS-RESTART-FILE-FOUND              VALUE 'Y'.
+002379     05  WS-ABORT-SW                 PIC X(01) VALUE 'N'.
+002380         88  WS-ABORT-REQUESTED                 VALUE 'Y'.
+002381*
+002390*----------------------------------------------------------*
+002400* WORK AREAS FOR THE CURRENT RUCKSACK LINE.                  *
+002410*----------------------------------------------------------*
+002420 01  WS-LINE                         PIC A(100).
+002430 01  WS-FOUND-CHR                    PIC X(01).
+002440 77  WS-DETAIL-STATUS                PIC X(08).
+002450*
+002460*----------------------------------------------------------*
+002470* SEEN-LETTER TABLE FOR THE LINEAR-TIME COMMON-ITEM SCAN.     *
+002480* INDEXED 1-52, THE SAME RANGE AS AN ITEM'S PRIORITY VALUE.   *
+002490*----------------------------------------------------------*
+002500 01  WS-SEEN-TABLE.
+002510     05  WS-SEEN                     PIC 9(01)
+002520             OCCURS 52 TIMES VALUE 0.
+002530*
+002540 77  WS-I                            PIC S9(09) COMP VALUE 0.
+002550 77  WS-TOTAL-A                      PIC S9(09) VALUE 0.
+002560 77  WS-TOTAL-B                      PIC S9(09) VALUE 0.
+002570 77  WS-LINE-NO                      PIC S9(09) COMP VALUE 0.
+002580 77  WS-LINE-LEN                     PIC S9(09) VALUE 0.
+002590 77  WS-TMP                          PIC S9(09) VALUE 0.
+002600 77  WS-LEN-REM                      PIC S9(09) VALUE 0.
+002610 77  WS-REJECT-REASON                PIC X(25).
+002620 77  WS-EXTRACT-RECORD-TYPE          PIC X(02).
+002630*
+002640*----------------------------------------------------------*
+002650* CONTROL-TOTAL RECONCILIATION WORK AREA.                    *
+002660*----------------------------------------------------------*
+002670 77  WS-CONTROL-STATUS               PIC X(02) VALUE SPACES.
+002680 77  WS-EXPECTED-TOTAL-A             PIC S9(09) VALUE 0.
+002690 77  WS-EXPECTED-TOTAL-B             PIC S9(09) VALUE 0.
+002700 77  WS-VARIANCE-A                   PIC S9(09) VALUE 0.
+002710 77  WS-VARIANCE-B                   PIC S9(09) VALUE 0.
+002720*----------------------------------------------------------*
+002730* GRAND TOTALS ACROSS EVERY FILE PROCESSED THIS RUN.          *
+002740*----------------------------------------------------------*
+002750 77  WS-GRAND-TOTAL-A                PIC S9(09) VALUE 0.
+002760 77  WS-GRAND-TOTAL-B                PIC S9(09) VALUE 0.
+002770*
+002780*----------------------------------------------------------*
+002790* CHECKPOINT/RESTART WORK AREA.                              *
+002800*----------------------------------------------------------*
+002810 77  WS-CURRENT-FILE-NAME            PIC X(30)
+002820                                     VALUE 'day3input.txt'.
+002830 77  WS-CHECKPOINT-STATUS            PIC X(02) VALUE SPACES.
+002840 77  WS-CHECKPOINT-INTERVAL          PIC S9(09) COMP
+002850                                     VALUE 3000.
+002860 77  WS-RECS-SINCE-CKP               PIC S9(09) COMP VALUE 0.
+002870 77  WS-SKIP-COUNT                   PIC S9(09) COMP VALUE 0.
+002880 77  WS-SKIP-I                       PIC S9(09) COMP VALUE 0.
+002890 77  WS-RESTART-FILE-NAME            PIC X(30) VALUE SPACES.
+002900 77  WS-SAVED-SKIP-COUNT             PIC S9(09) COMP VALUE 0.
+002910 77  WS-SAVED-TOTAL-A                PIC S9(09) VALUE 0.
+002920 77  WS-SAVED-TOTAL-B                PIC S9(09) VALUE 0.
+002930 77  WS-SAVED-GRAND-TOTAL-A          PIC S9(09) VALUE 0.
+002940 77  WS-SAVED-GRAND-TOTAL-B          PIC S9(09) VALUE 0.
+002950*
+002960*----------------------------------------------------------*
+002970* COMMON PRIORITY LOOKUP WORK AREA - SHARED BY PART A AND    *
+002980* THE PART B BADGE PASS. WS-PART-A-PRI-VALUE HOLDS THE       *
+002990* CURRENT RECORD'S OWN PART A PRIORITY SEPARATELY, SINCE     *
+003000* THE PART B BADGE PASS REUSES WS-PRI-VALUE FOR THE BADGE    *
+003010* GROUP'S OWN LETTER BEFORE THE DETAIL/EXTRACT RECORDS ARE   *
+003020* WRITTEN.                                                    *
+003030*----------------------------------------------------------*
+003040 77  WS-PRI-CHR                      PIC X(01).
+003050 77  WS-PRI-ORD                      PIC S9(09) VALUE 0.
+003060 77  WS-PRI-VALUE                    PIC S9(09) VALUE 0.
+003070 77  WS-PART-A-PRI-VALUE             PIC S9(09) VALUE 0.
+003080*
+003090*----------------------------------------------------------*
+003100* PART B - THREE-RUCKSACK BADGE GROUP BUFFER. WS-BADGE-CNT   *
+003110* COUNTS PHYSICAL RECORDS WITHIN THE CURRENT GROUP OF THREE  *
+003120* (EVERY READ, WHETHER OR NOT IT WAS REJECTED), SO A BAD     *
+003130* LINE'S POSITION IN THE GROUP IS NEVER LOST - ONLY A LINE   *
+003140* THAT FAILED VALIDATION MAKES WS-BADGE-BAD MARK THE WHOLE   *
+003142* GROUP INELIGIBLE; A VALID LINE WITH NO PART A MATCH STILL  *
+003144* TAKES ITS SLOT AND IS STILL SCANNED FOR THE BADGE LETTER.  *
+003150*----------------------------------------------------------*
+003160 77  WS-BADGE-CNT                    PIC 9(01) VALUE 0.
+003170 01  WS-BADGE-TABLE.
+003180     05  WS-BADGE-LINE OCCURS 3 TIMES
+003190                                     PIC X(100).
+003200 01  WS-BADGE-LEN-TABLE.
+003210     05  WS-BADGE-LEN OCCURS 3 TIMES
+003220                                     PIC S9(09) COMP VALUE 0.
+003230 77  WS-BADGE-J                      PIC S9(09) COMP VALUE 0.
+003240 77  WS-BADGE-FOUND-CNT              PIC 9(01) VALUE 0.
+003250 77  WS-BADGE-CHR                    PIC X(01).
+003260*
+003270 PROCEDURE DIVISION.
+003280*----------------------------------------------------------*
+003290* 0000-MAINLINE - OVERALL FLOW OF CONTROL.                   *
+003300*----------------------------------------------------------*
+003310 0000-MAINLINE.
+003320     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+003330     PERFORM 1900-PROCESS-ALL-FILES THRU 1900-EXIT.
+003332     IF WS-ABORT-REQUESTED
+003334         PERFORM 9990-ABORT-TERMINATE THRU 9990-EXIT
+003336     ELSE
+003338         PERFORM 9999-TERMINATE THRU 9999-EXIT
+003339     END-IF.
+003350     STOP RUN.
+003360 0000-EXIT.
+003370     EXIT.
+003380*
+003390 1000-INITIALIZE.
+003400     PERFORM 1500-OPEN-CONTROL-FILE THRU 1500-EXIT.
+003410     PERFORM 1700-CHECK-RESTART THRU 1700-EXIT.
+003420     IF WS-CHECKPOINT-EXISTS
+003430         OPEN EXTEND REPORT-FILE-NAME
+003440         OPEN EXTEND REJECT-FILE-NAME
+003450         OPEN EXTEND EXTRACT-FILE-NAME
+003460         OPEN EXTEND EXCEPTION-FILE-NAME
+003470     ELSE
+003480         OPEN OUTPUT REPORT-FILE-NAME
+003490         OPEN OUTPUT REJECT-FILE-NAME
+003500         OPEN OUTPUT EXTRACT-FILE-NAME
+003510         OPEN OUTPUT EXCEPTION-FILE-NAME
+003520     END-IF.
+003530 1000-EXIT.
+003540     EXIT.
+003550*
+003560*----------------------------------------------------------*
+003570* 1500-OPEN-CONTROL-FILE - IF A CONTROL FILE HAS BEEN         *
+003580* SUPPLIED, LOAD ITS FIRST RECORD AND SWITCH THIS RUN INTO    *
+003590* MULTI-FILE MODE - OTHERWISE FALL BACK TO PROCESSING JUST    *
+003600* THE DEFAULT SINGLE INPUT FILE.                              *
+003610*----------------------------------------------------------*
+003620 1500-OPEN-CONTROL-FILE.
+003630     OPEN INPUT CONTROL-FILE-NAME.
+003640     IF WS-CONTROL-STATUS = '00'
+003650         PERFORM 1550-READ-CONTROL-RECORD THRU 1550-EXIT
+003660         IF WS-CONTROL-FOUND
+003670             SET WS-MULTI-FILE-MODE TO TRUE
+003680         ELSE
+003690             CLOSE CONTROL-FILE-NAME
+003700         END-IF
+003710     END-IF.
+003720 1500-EXIT.
+003730     EXIT.
+003740*
+003750*----------------------------------------------------------*
+003760* 1550-READ-CONTROL-RECORD - LOAD THE NEXT FILE NAME AND      *
+003770* EXPECTED TOTALS FROM THE CONTROL FILE, IF ANY REMAIN.       *
+003780*----------------------------------------------------------*
+003790 1550-READ-CONTROL-RECORD.
+003800     READ CONTROL-FILE-NAME INTO CONTROL-REC
+003810         AT END
+003820             SET WS-CONTROL-EOF TO TRUE
+003830         NOT AT END
+003840             MOVE CTL-FILE-NAME TO WS-CURRENT-FILE-NAME
+003850             MOVE CTL-EXPECTED-TOTAL-A TO WS-EXPECTED-TOTAL-A
+003860             MOVE CTL-EXPECTED-TOTAL-B TO WS-EXPECTED-TOTAL-B
+003870             SET WS-CONTROL-FOUND TO TRUE
+003880     END-READ.
+003890 1550-EXIT.
+003900     EXIT.
+003910*
+003920*----------------------------------------------------------*
+003930* 1700-CHECK-RESTART - IF A CHECKPOINT EXISTS FROM AN         *
+003940* INTERRUPTED RUN, PICK UP THE FILE NAME, RECORD COUNT, AND   *
+003950* RUNNING TOTALS IT LEFT OFF AT INSTEAD OF STARTING OVER. THE *
+003960* GRAND TOTAL ITSELF IS NOT RESTORED HERE - 2100-PROCESS-ONE- *
+003970* FILE RESTORES IT ONLY ONCE THE CHECKPOINTED FILE NAME IS    *
+003980* CONFIRMED TO BE THE FILE THIS RUN IS ABOUT TO PROCESS, SO A *
+003990* STALE CHECKPOINT LEFT BY AN UNRELATED PRIOR RUN CAN NEVER   *
+004000* INFLATE THIS RUN'S GRAND TOTAL.                             *
+004010*----------------------------------------------------------*
+004020 1700-CHECK-RESTART.
+004030     OPEN INPUT CHECKPOINT-FILE-NAME.
+004040     IF WS-CHECKPOINT-STATUS = '00'
+004050         READ CHECKPOINT-FILE-NAME INTO CHECKPOINT-REC
+004060             AT END
+004070                 CONTINUE
+004080             NOT AT END
+004090                 SET WS-CHECKPOINT-EXISTS TO TRUE
+004100                 SET WS-RESTART-PENDING TO TRUE
+004110                 MOVE CKP-FILE-NAME TO WS-RESTART-FILE-NAME
+004120                 MOVE CKP-RECORD-COUNT TO WS-SAVED-SKIP-COUNT
+004130                 MOVE CKP-TOTAL-A TO WS-SAVED-TOTAL-A
+004140                 MOVE CKP-TOTAL-B TO WS-SAVED-TOTAL-B
+004150                 MOVE CKP-GRAND-TOTAL-A TO WS-SAVED-GRAND-TOTAL-A
+004160                 MOVE CKP-GRAND-TOTAL-B TO WS-SAVED-GRAND-TOTAL-B
+004170         END-READ
+004180         CLOSE CHECKPOINT-FILE-NAME
+004190     END-IF.
+004200 1700-EXIT.
+004210     EXIT.
+004220*
+004230*----------------------------------------------------------*
+004240* 1800-SKIP-PROCESSED-RECORDS - ON RESTART, REPOSITION PAST   *
+004250* THE RECORDS THE CHECKPOINT SAYS ARE ALREADY ACCOUNTED FOR.  *
+004260*----------------------------------------------------------*
+004270 1800-SKIP-PROCESSED-RECORDS.
+004280     IF WS-RESTART-REQUESTED
+004290         PERFORM VARYING WS-SKIP-I FROM 1 BY 1
+004300                 UNTIL WS-SKIP-I > WS-SKIP-COUNT OR WS-EOF
+004310             READ INPUT-FILE-NAME NEXT RECORD INTO WS-LINE
+004320                AT END SET WS-EOF TO TRUE
+004330             END-READ
+004340         END-PERFORM
+004350     END-IF.
+004360 1800-EXIT.
+004370     EXIT.
+004380*
+004390*----------------------------------------------------------*
+004400* 1900-PROCESS-ALL-FILES - IN MULTI-FILE MODE, PROCESS EVERY  *
+004410* FILE NAMED IN THE CONTROL FILE IN TURN. OTHERWISE PROCESS   *
+004420* JUST THE DEFAULT SINGLE INPUT FILE, AS BEFORE. IF A         *
+004422* CHECKPOINT WAS LEFT BY AN INTERRUPTED RUN BUT ITS FILE NAME *
+004424* NEVER MATCHES ANY CONTROL RECORD IN THIS RUN, EVERY FILE IS *
+004426* SKIPPED AND WS-RESTART-PENDING NEVER GETS CLEARED - THAT IS *
+004428* TREATED AS A FATAL MISMATCH BETWEEN THE CHECKPOINT AND THE  *
+004430* CURRENT CONTROL FILE, NOT A LEGITIMATE ALL-FILES-DONE RUN,  *
+004432* SO THE PROGRAM ABORTS INSTEAD OF SILENTLY REPORTING ZERO    *
+004434* GRAND TOTALS.                                               *
+004436*----------------------------------------------------------*
+004440 1900-PROCESS-ALL-FILES.
+004450     IF WS-MULTI-FILE-MODE
+004460         PERFORM 1950-PROCESS-CONTROLLED-FILE THRU 1950-EXIT
+004470             UNTIL WS-CONTROL-EOF
+004480         CLOSE CONTROL-FILE-NAME
+004482         IF WS-RESTART-PENDING AND NOT WS-RESTART-FILE-FOUND
+004484             DISPLAY "ERROR: CHECKPOINT FILE NAME "
+004486                 WS-RESTART-FILE-NAME
+004488             DISPLAY "DOES NOT MATCH ANY FILE IN THE CURRENT "
+004490                 "CONTROL FILE - RESTART ABORTED"
+004492             SET WS-ABORT-REQUESTED TO TRUE
+004494         END-IF
+004496     ELSE
+004500         PERFORM 2100-PROCESS-ONE-FILE THRU 2100-EXIT
+004510         PERFORM 5000-RECONCILE THRU 5000-EXIT
+004520     END-IF.
+004530 1900-EXIT.
+004540     EXIT.
+004550*
+004560*----------------------------------------------------------*
+004570* 1950-PROCESS-CONTROLLED-FILE - PROCESS THE FILE NAMED BY    *
+004580* THE CURRENT CONTROL RECORD, UNLESS IT IS A FILE THAT AN     *
+004590* EARLIER, INTERRUPTED RUN ALREADY FINISHED - THEN ADVANCE     *
+004600* TO THE NEXT CONTROL RECORD.                                 *
+004610*----------------------------------------------------------*
+004620 1950-PROCESS-CONTROLLED-FILE.
+004630     IF WS-RESTART-PENDING
+004640         AND WS-CURRENT-FILE-NAME NOT = WS-RESTART-FILE-NAME
+004650         DISPLAY "SKIPPING FILE ALREADY PROCESSED BEFORE "
+004660             "RESTART: " WS-CURRENT-FILE-NAME
+004670     ELSE
+004680         PERFORM 2100-PROCESS-ONE-FILE THRU 2100-EXIT
+004690         PERFORM 5000-RECONCILE THRU 5000-EXIT
+004700     END-IF.
+004710     PERFORM 1550-READ-CONTROL-RECORD THRU 1550-EXIT.
+004720 1950-EXIT.
+004730     EXIT.
+004740*
+004750*----------------------------------------------------------*
+004760* 2100-PROCESS-ONE-FILE - OPEN AND FULLY PROCESS THE INPUT    *
+004770* FILE NAMED BY WS-CURRENT-FILE-NAME, APPLYING ANY RESTART    *
+004780* CHECKPOINT THAT BELONGS TO IT - INCLUDING THE GRAND TOTAL   *
+004790* LEFT BY EVERY FILE ALREADY FULLY PROCESSED BEFORE THE RUN   *
+004800* WAS INTERRUPTED, RESTORED HERE ONLY BECAUSE THIS IS THE     *
+004810* ONE POINT THAT HAS ALREADY CONFIRMED THE CHECKPOINT BELONGS *
+004820* TO THIS FILE - AND ROLL ITS OWN TOTALS INTO THE RUN'S GRAND *
+004830* TOTAL ONCE IT FINISHES.                                     *
+004840*----------------------------------------------------------*
+004850 2100-PROCESS-ONE-FILE.
+004860     MOVE 0 TO WS-TOTAL-A WS-TOTAL-B WS-LINE-NO WS-BADGE-CNT.
+004870     MOVE 'N' TO WS-EOF-SW.
+004880     MOVE 'N' TO WS-RESTART-SW.
+004890     MOVE 'N' TO WS-BADGE-BAD-SW.
+004900     MOVE 0 TO WS-RECS-SINCE-CKP.
+004910     IF WS-RESTART-PENDING
+004920             AND WS-CURRENT-FILE-NAME = WS-RESTART-FILE-NAME
+004930         MOVE WS-SAVED-SKIP-COUNT TO WS-SKIP-COUNT
+004940         MOVE WS-SAVED-SKIP-COUNT TO WS-LINE-NO
+004950         MOVE WS-SAVED-TOTAL-A TO WS-TOTAL-A
+004960         MOVE WS-SAVED-TOTAL-B TO WS-TOTAL-B
+004970         MOVE WS-SAVED-GRAND-TOTAL-A TO WS-GRAND-TOTAL-A
+004980         MOVE WS-SAVED-GRAND-TOTAL-B TO WS-GRAND-TOTAL-B
+004990         SET WS-RESTART-REQUESTED TO TRUE
+004995         SET WS-RESTART-FILE-FOUND TO TRUE
+005000         MOVE 'N' TO WS-RESTART-PENDING-SW
+005010     END-IF.
+005020     OPEN INPUT INPUT-FILE-NAME.
+005030     PERFORM 1800-SKIP-PROCESSED-RECORDS THRU 1800-EXIT.
+005040     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT.
+005050     CLOSE INPUT-FILE-NAME.
+005060     ADD WS-TOTAL-A TO WS-GRAND-TOTAL-A.
+005070     ADD WS-TOTAL-B TO WS-GRAND-TOTAL-B.
+005080 2100-EXIT.
+005090     EXIT.
+005100*
+005110 2000-PROCESS-FILE.
+005120     PERFORM 3000-READ-RECORD THRU 3000-EXIT
+005130         UNTIL WS-EOF.
+005140 2000-EXIT.
+005150     EXIT.
+005160*
+005170*----------------------------------------------------------*
+005180* 3000-READ-RECORD - READ ONE PHYSICAL RUCKSACK LINE AND      *
+005190* DRIVE IT THROUGH VALIDATION, MATCHING, BADGE-GROUP          *
+005200* BUFFERING, AND THE PER-READ AUDIT TRAIL (DETAIL REPORT AND  *
+005210* EXTRACT RECORD) IN THAT ORDER, REGARDLESS OF WHETHER THE    *
+005220* LINE WAS REJECTED, FOUND NO MATCH, OR MATCHED CLEANLY. THE  *
+005222* CHECKPOINT ITSELF IS NOT TAKEN UNTIL AFTER THE DETAIL,      *
+005224* EXTRACT, AND EXCEPTION RECORDS FOR THIS RECORD ARE ALL      *
+005226* WRITTEN, SO A RESTART CAN NEVER SKIP PAST A RECORD WHOSE    *
+005228* OWN AUDIT TRAIL WAS NEVER WRITTEN.                          *
+005230*----------------------------------------------------------*
+005240 3000-READ-RECORD.
+005250     READ INPUT-FILE-NAME NEXT RECORD INTO WS-LINE
+005260         AT END
+005270             SET WS-EOF TO TRUE
+005280         NOT AT END
+005290             ADD 1 TO WS-LINE-NO
+005300             ADD 1 TO WS-RECS-SINCE-CKP
+005310             MOVE SPACE TO WS-FOUND-CHR
+005320             MOVE 0 TO WS-PART-A-PRI-VALUE
+005330             PERFORM 3100-VALIDATE-LINE THRU 3100-EXIT
+005340             IF WS-LINE-VALID
+005350                 PERFORM 4000-FIND-COMMON-ITEM THRU 4000-EXIT
+005360                 IF WS-MATCH-FOUND
+005370                     MOVE 'MATCHED ' TO WS-DETAIL-STATUS
+005380                     MOVE 'RS' TO WS-EXTRACT-RECORD-TYPE
+005390                 ELSE
+005400                     MOVE 'NO MATCH' TO WS-DETAIL-STATUS
+005410                     MOVE 'NM' TO WS-EXTRACT-RECORD-TYPE
+005420                 END-IF
+005430             ELSE
+005440                 MOVE 'REJECTED' TO WS-DETAIL-STATUS
+005450                 MOVE 'RJ' TO WS-EXTRACT-RECORD-TYPE
+005460             END-IF
+005470             PERFORM 4500-BUFFER-BADGE-GROUP THRU 4500-EXIT
+005480             PERFORM 4700-WRITE-DETAIL-RECORD THRU 4700-EXIT
+005490             PERFORM 4750-WRITE-EXTRACT-RECORD THRU 4750-EXIT
+005500             IF WS-LINE-VALID AND NOT WS-MATCH-FOUND
+005510                 PERFORM 4800-WRITE-EXCEPTION-RECORD THRU
+005520                     4800-EXIT
+005530             END-IF
+005535             IF WS-BADGE-GROUP-DONE
+005537                 PERFORM 6000-CHECK-CHECKPOINT THRU 6000-EXIT
+005539             END-IF
+005540     END-READ.
+005550 3000-EXIT.
+005560     EXIT.
+005570*
+005580*----------------------------------------------------------*
+005590* 3100-VALIDATE-LINE - REJECT BLANK, ODD-LENGTH, OR           *
+005600* NON-ALPHABETIC RUCKSACK LINES BEFORE THEY REACH THE         *
+005610* PART A/PART B MATCHING LOGIC.                               *
+005620*----------------------------------------------------------*
+005630 3100-VALIDATE-LINE.
+005640     MOVE 'Y' TO WS-VALID-SW.
+005650     IF WS-LINE-LEN = 0
+005660         MOVE 'N' TO WS-VALID-SW
+005670         MOVE 'BLANK LINE' TO WS-REJECT-REASON
+005680     ELSE
+005690         DIVIDE WS-LINE-LEN BY 2 GIVING WS-TMP
+005700             REMAINDER WS-LEN-REM
+005710        IF WS-LEN-REM NOT = 0
+005720             MOVE 'N' TO WS-VALID-SW
+005730             MOVE 'ODD LENGTH LINE' TO WS-REJECT-REASON
+005740         ELSE
+005750             PERFORM VARYING WS-I FROM 1 BY 1
+005760                     UNTIL WS-I > WS-LINE-LEN
+005770                 IF WS-LINE(WS-I:1) NOT ALPHABETIC-LOWER
+005780                    AND WS-LINE(WS-I:1) NOT ALPHABETIC-UPPER
+005790                     MOVE 'N' TO WS-VALID-SW
+005800                     MOVE 'NON-ALPHABETIC CHARACTER'
+005810                         TO WS-REJECT-REASON
+005820                 END-IF
+005830             END-PERFORM
+005840         END-IF
+005850     END-IF.
+005860     IF NOT WS-LINE-VALID
+005870         PERFORM 3200-WRITE-REJECT-RECORD THRU 3200-EXIT
+005880     END-IF.
+005890 3100-EXIT.
+005900     EXIT.
+005910*
+005920*----------------------------------------------------------*
+005930* 3200-WRITE-REJECT-RECORD - LOG A REJECTED LINE WITH ITS     *
+005940* LINE NUMBER AND THE REASON IT FAILED VALIDATION.            *
+005950*----------------------------------------------------------*
+005960 3200-WRITE-REJECT-RECORD.
+005970     MOVE SPACES TO REJECT-REC.
+005980     MOVE WS-LINE-NO TO RJT-LINE-NO.
+005990     MOVE WS-REJECT-REASON TO RJT-REASON.
+006000     MOVE WS-LINE TO RJT-LINE-TEXT.
+006010     WRITE REJECT-REC.
+006020 3200-EXIT.
+006030     EXIT.
+006040*
+006050*----------------------------------------------------------*
+006060* 4000-FIND-COMMON-ITEM - PART A: LOCATE THE LETTER COMMON   *
+006070* TO BOTH HALVES OF THE CURRENT RUCKSACK LINE. THE FIRST      *
+006080* HALF IS LOADED INTO A 52-ELEMENT SEEN-LETTER TABLE IN ONE   *
+006090* PASS (INDEXED BY THE SAME 1-52 VALUE AS THE ITEM'S          *
+006100* PRIORITY), THEN THE SECOND HALF IS PROBED AGAINST IT, SO    *
+006110* THE COST PER LINE IS LINEAR IN THE LINE LENGTH.             *
+006120*----------------------------------------------------------*
+006130 4000-FIND-COMMON-ITEM.
+006140     PERFORM 4010-BUILD-SEEN-TABLE THRU 4010-EXIT.
+006150     PERFORM 4020-PROBE-SECOND-HALF THRU 4020-EXIT.
+006160     MOVE 'N' TO WS-MATCH-SW.
+006170     IF WS-FOUND-CHR NOT = SPACE
+006180         MOVE 'Y' TO WS-MATCH-SW
+006190         MOVE WS-FOUND-CHR TO WS-PRI-CHR
+006200         PERFORM 4200-CHR-TO-PRIORITY THRU 4200-EXIT
+006210         ADD WS-PRI-VALUE TO WS-TOTAL-A
+006220         MOVE WS-PRI-VALUE TO WS-PART-A-PRI-VALUE
+006230     END-IF.
+006240 4000-EXIT.
+006250     EXIT.
+006260*
+006270*----------------------------------------------------------*
+006280* 4010-BUILD-SEEN-TABLE - MARK EVERY ITEM LETTER PRESENT IN   *
+006290* THE FIRST HALF OF THE CURRENT RUCKSACK LINE.                *
+006300*----------------------------------------------------------*
+006310 4010-BUILD-SEEN-TABLE.
+006320     PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > 52
+006330         MOVE 0 TO WS-SEEN(WS-I)
+006340     END-PERFORM.
+006350     PERFORM VARYING WS-I FROM 1 BY 1
+006360             UNTIL WS-I > WS-LINE-LEN / 2
+006370         MOVE WS-LINE(WS-I:1) TO WS-PRI-CHR
+006380         PERFORM 4200-CHR-TO-PRIORITY THRU 4200-EXIT
+006390         MOVE 1 TO WS-SEEN(WS-PRI-VALUE)
+006400     END-PERFORM.
+006410 4010-EXIT.
+006420     EXIT.
+006430*
+006440*----------------------------------------------------------*
+006450* 4020-PROBE-SECOND-HALF - SCAN THE SECOND HALF ONCE,         *
+006460* PROBING THE SEEN-LETTER TABLE FOR EACH CHARACTER.           *
+006470*----------------------------------------------------------*
+006480 4020-PROBE-SECOND-HALF.
+006490     MOVE SPACE TO WS-FOUND-CHR.
+006500     DIVIDE WS-LINE-LEN BY 2 GIVING WS-TMP.
+006510     ADD 1 TO WS-TMP.
+006520     PERFORM VARYING WS-I FROM WS-TMP BY 1
+006530             UNTIL WS-I > WS-LINE-LEN
+006540         MOVE WS-LINE(WS-I:1) TO WS-PRI-CHR
+006550         PERFORM 4200-CHR-TO-PRIORITY THRU 4200-EXIT
+006560         IF WS-SEEN(WS-PRI-VALUE) = 1
+006570             MOVE WS-LINE(WS-I:1) TO WS-FOUND-CHR
+006580         END-IF
+006590     END-PERFORM.
+006600 4020-EXIT.
+006610     EXIT.
+006620*
+006630*----------------------------------------------------------*
+006640* 4200-CHR-TO-PRIORITY - CONVERT A SINGLE ITEM LETTER IN     *
+006650* WS-PRI-CHR INTO ITS PRIORITY VALUE IN WS-PRI-VALUE.        *
+006660* SHARED BY THE PART A AND PART B TOTALIZERS.                *
+006670*----------------------------------------------------------*
+006680 4200-CHR-TO-PRIORITY.
+006690     SET WS-PRI-ORD TO FUNCTION ORD(WS-PRI-CHR).
+006700     IF WS-PRI-ORD >= FUNCTION ORD('a')
+006710         SUBTRACT 97 FROM WS-PRI-ORD GIVING WS-PRI-VALUE
+006720     ELSE
+006730         SUBTRACT 39 FROM WS-PRI-ORD GIVING WS-PRI-VALUE
+006740     END-IF.
+006750 4200-EXIT.
+006760     EXIT.
+006770*
+006780*----------------------------------------------------------*
+006790* 4500-BUFFER-BADGE-GROUP - PART B: BUFFER THREE CONSECUTIVE *
+006800* PHYSICAL RUCKSACK LINES BY THEIR POSITION IN THE GROUP,     *
+006810* REGARDLESS OF WHETHER PART A FOUND A MATCH ON EACH ONE -    *
+006820* A VALID LINE WITH NO PART A MATCH IS STILL GOOD DATA AND    *
+006830* STILL OCCUPIES ITS SLOT. ONLY A LINE THAT FAILED             *
+006840* VALIDATION MARKS THE WHOLE GROUP INELIGIBLE FOR PART B,      *
+006850* RATHER THAN LETTING THE NEXT LINES SLIDE INTO ITS SLOT.      *
+006860* ONCE A FULL GROUP IS BUFFERED, LOCATE THE BADGE LETTER       *
+006870* COMMON TO ALL THREE - A GROUP WITH NO COMMON LETTER (OR AN   *
+006880* INELIGIBLE LINE IN IT) IS EXCLUDED FROM WS-TOTAL-B RATHER    *
+006890* THAN LETTING A BOGUS PRIORITY VALUE INTO THE GRAND TOTAL.    *
+006900* SETS WS-BADGE-GROUP-DONE SO 3000-READ-RECORD KNOWS TO TAKE   *
+006902* A CHECKPOINT ONLY AFTER THIS RECORD'S OWN DETAIL, EXTRACT,   *
+006904* AND EXCEPTION RECORDS HAVE BEEN WRITTEN.                     *
+006906*----------------------------------------------------------*
+006910 4500-BUFFER-BADGE-GROUP.
+006920     ADD 1 TO WS-BADGE-CNT.
+006930     IF NOT WS-LINE-VALID
+006940         SET WS-BADGE-BAD TO TRUE
+006950     ELSE
+006960         MOVE WS-LINE TO WS-BADGE-LINE(WS-BADGE-CNT)
+006970         MOVE WS-LINE-LEN TO WS-BADGE-LEN(WS-BADGE-CNT)
+006980     END-IF.
+006990     MOVE 'N' TO WS-BADGE-GROUP-DONE-SW.
+007000     IF WS-BADGE-CNT = 3
+007010         IF WS-BADGE-BAD
+007020             DISPLAY "BADGE GROUP ENDING AT LINE " WS-LINE-NO
+007030                 " CONTAINS A REJECTED LINE - EXCLUDED FROM "
+007040                 "PART B"
+007050         ELSE
+007060             PERFORM 4600-FIND-BADGE-ITEM THRU 4600-EXIT
+007070             IF WS-BADGE-CHR NOT = SPACE
+007080                 MOVE WS-BADGE-CHR TO WS-PRI-CHR
+007090                 PERFORM 4200-CHR-TO-PRIORITY THRU 4200-EXIT
+007100                 ADD WS-PRI-VALUE TO WS-TOTAL-B
+007110             ELSE
+007120                 DISPLAY "BADGE GROUP ENDING AT LINE "
+007130                     WS-LINE-NO
+007140                     " HAS NO COMMON LETTER - EXCLUDED FROM "
+007150                     "PART B"
+007160             END-IF
+007170         END-IF
+007180         MOVE 0 TO WS-BADGE-CNT
+007190         MOVE 'N' TO WS-BADGE-BAD-SW
+007200         SET WS-BADGE-GROUP-DONE TO TRUE
+007210     END-IF.
+007220 4500-EXIT.
+007225     EXIT.
+007230*
+007240 4600-FIND-BADGE-ITEM.
+007250     MOVE SPACE TO WS-BADGE-CHR.
+007260     PERFORM VARYING WS-BADGE-J FROM 1 BY 1
+007270             UNTIL WS-BADGE-J > WS-BADGE-LEN(1)
+007280         MOVE 0 TO WS-BADGE-FOUND-CNT
+007290         INSPECT WS-BADGE-LINE(2)(1:WS-BADGE-LEN(2))
+007300             TALLYING WS-BADGE-FOUND-CNT
+007310             FOR ALL WS-BADGE-LINE(1)(WS-BADGE-J:1)
+007320         IF WS-BADGE-FOUND-CNT > 0
+007330             MOVE 0 TO WS-BADGE-FOUND-CNT
+007340             INSPECT WS-BADGE-LINE(3)(1:WS-BADGE-LEN(3)) TALLYING
+007350                 WS-BADGE-FOUND-CNT
+007360                 FOR ALL WS-BADGE-LINE(1)(WS-BADGE-J:1)
+007370             IF WS-BADGE-FOUND-CNT > 0
+007380                 MOVE WS-BADGE-LINE(1)(WS-BADGE-J:1)
+007390                     TO WS-BADGE-CHR
+007400             END-IF
+007410         END-IF
+007420     END-PERFORM.
+007430 4600-EXIT.
+007440     EXIT.
+007450*
+007460*----------------------------------------------------------*
+007470* 4700-WRITE-DETAIL-RECORD - WRITE ONE REPORT LINE FOR EVERY  *
+007480* READ ITERATION: LINE NUMBER, THE ORIGINAL TEXT, ITS STATUS  *
+007490* (MATCHED, REJECTED, OR NO MATCH), AND - WHEN MATCHED - THE  *
+007500* PART A LETTER AND ITS PRIORITY VALUE.                       *
+007510*----------------------------------------------------------*
+007520 4700-WRITE-DETAIL-RECORD.
+007530     MOVE SPACES TO REPORT-REC.
+007540     MOVE WS-LINE-NO TO RPT-LINE-NO.
+007550     MOVE WS-LINE TO RPT-LINE-TEXT.
+007560     MOVE WS-DETAIL-STATUS TO RPT-STATUS.
+007570     MOVE WS-FOUND-CHR TO RPT-FOUND-CHR.
+007580     MOVE WS-PART-A-PRI-VALUE TO RPT-PRIORITY.
+007590     WRITE REPORT-REC.
+007600 4700-EXIT.
+007610     EXIT.
+007620*
+007630*----------------------------------------------------------*
+007640* 4750-WRITE-EXTRACT-RECORD - WRITE ONE FIXED-WIDTH RECORD TO *
+007650* THE DOWNSTREAM INVENTORY EXTRACT FOR EVERY READ ITERATION,  *
+007660* CARRYING THE STATUS-SPECIFIC RECORD TYPE SET IN             *
+007670* 3000-READ-RECORD.                                           *
+007680*----------------------------------------------------------*
+007690 4750-WRITE-EXTRACT-RECORD.
+007700     MOVE SPACES TO EXTRACT-REC.
+007710     MOVE WS-EXTRACT-RECORD-TYPE TO EXT-RECORD-TYPE.
+007720     MOVE WS-FOUND-CHR TO EXT-FOUND-CHR.
+007730     MOVE WS-PART-A-PRI-VALUE TO EXT-PRIORITY.
+007740     WRITE EXTRACT-REC.
+007750 4750-EXIT.
+007760     EXIT.
+007770*
+007780*----------------------------------------------------------*
+007790* 4800-WRITE-EXCEPTION-RECORD - LOG A RUCKSACK WHOSE TWO      *
+007800* HALVES SHARE NO COMMON LETTER. STILL GETS A DETAIL REPORT   *
+007810* AND EXTRACT RECORD LIKE ANY OTHER LINE (SEE 3000-READ-      *
+007820* RECORD) BUT IS EXCLUDED FROM THE BADGE GROUP AND WS-TOTAL-A. *
+007830*----------------------------------------------------------*
+007840 4800-WRITE-EXCEPTION-RECORD.
+007850     MOVE SPACES TO EXCEPTION-REC.
+007860     MOVE WS-LINE-NO TO EXC-LINE-NO.
+007870     MOVE WS-LINE TO EXC-LINE-TEXT.
+007880     WRITE EXCEPTION-REC.
+007890 4800-EXIT.
+007900     EXIT.
+007910*
+007920*----------------------------------------------------------*
+007930* 5000-RECONCILE - PRINT THE PER-FILE SUMMARY LINE FOR THE    *
+007940* FILE JUST PROCESSED AND, IF A CONTROL RECORD WAS SUPPLIED   *
+007950* FOR IT, COMPARE ITS PART A/B TOTALS AGAINST THE INDEPENDENT *
+007960* CONTROL TOTALS AND REPORT THE VARIANCE.                    *
+007970*----------------------------------------------------------*
+007980 5000-RECONCILE.
+007990     DISPLAY "FILE: " WS-CURRENT-FILE-NAME
+008000         "  RECORD COUNT: " WS-LINE-NO
+008010         "  PART A: " WS-TOTAL-A "  PART B: " WS-TOTAL-B.
+008020     IF WS-CONTROL-FOUND
+008030         SUBTRACT WS-EXPECTED-TOTAL-A FROM WS-TOTAL-A
+008040             GIVING WS-VARIANCE-A
+008050         SUBTRACT WS-EXPECTED-TOTAL-B FROM WS-TOTAL-B
+008060             GIVING WS-VARIANCE-B
+008070         DISPLAY "PART A CONTROL TOTAL: " WS-EXPECTED-TOTAL-A
+008080         IF WS-VARIANCE-A = 0
+008090             DISPLAY "PART A: BALANCED"
+008100         ELSE
+008110             DISPLAY "PART A: OUT-OF-BALANCE  VARIANCE = "
+008120                 WS-VARIANCE-A
+008130         END-IF
+008140         DISPLAY "PART B CONTROL TOTAL: " WS-EXPECTED-TOTAL-B
+008150         IF WS-VARIANCE-B = 0
+008160             DISPLAY "PART B: BALANCED"
+008170         ELSE
+008180             DISPLAY "PART B: OUT-OF-BALANCE  VARIANCE = "
+008190                 WS-VARIANCE-B
+008200         END-IF
+008210     ELSE
+008220         DISPLAY "NO CONTROL RECORD SUPPLIED - "
+008230             "RECONCILIATION SKIPPED"
+008240     END-IF.
+008250 5000-EXIT.
+008260     EXIT.
+008270*
+008280*----------------------------------------------------------*
+008290* 6000-CHECK-CHECKPOINT - ONCE WS-CHECKPOINT-INTERVAL RECORDS *
+008300* HAVE BEEN PROCESSED SINCE THE LAST CHECKPOINT, AT A         *
+008310* COMPLETED BADGE GROUP BOUNDARY, SAVE THE CURRENT RECORD     *
+008320* COUNT AND RUNNING TOTALS TO THE CHECKPOINT FILE. TRACKING   *
+008330* RECORDS-SINCE-LAST-CHECKPOINT DIRECTLY (RATHER THAN A       *
+008340* MODULUS AGAINST THE RUNNING RECORD COUNT) MEANS A REJECTED  *
+008350* OR UNMATCHED LINE CAN NEVER PERMANENTLY SHIFT THE INTERVAL  *
+008360* OFF ITS MARK.                                               *
+008370*----------------------------------------------------------*
+008380 6000-CHECK-CHECKPOINT.
+008390     IF WS-RECS-SINCE-CKP >= WS-CHECKPOINT-INTERVAL
+008400         PERFORM 6100-WRITE-CHECKPOINT THRU 6100-EXIT
+008410         MOVE 0 TO WS-RECS-SINCE-CKP
+008420     END-IF.
+008430 6000-EXIT.
+008440     EXIT.
+008450*
+008460 6100-WRITE-CHECKPOINT.
+008470     MOVE SPACES TO CHECKPOINT-REC.
+008480     MOVE WS-CURRENT-FILE-NAME TO CKP-FILE-NAME.
+008490     MOVE WS-LINE-NO TO CKP-RECORD-COUNT.
+008500     MOVE WS-TOTAL-A TO CKP-TOTAL-A.
+008510     MOVE WS-TOTAL-B TO CKP-TOTAL-B.
+008520     MOVE WS-GRAND-TOTAL-A TO CKP-GRAND-TOTAL-A.
+008530     MOVE WS-GRAND-TOTAL-B TO CKP-GRAND-TOTAL-B.
+008540     OPEN OUTPUT CHECKPOINT-FILE-NAME.
+008550     WRITE CHECKPOINT-REC.
+008560     CLOSE CHECKPOINT-FILE-NAME.
+008570 6100-EXIT.
+008580     EXIT.
+008590*
+008600 9999-TERMINATE.
+008610     DISPLAY "GRAND TOTAL PART A: ".
+008620     DISPLAY WS-GRAND-TOTAL-A.
+008630     DISPLAY "GRAND TOTAL PART B: ".
+008640     DISPLAY WS-GRAND-TOTAL-B.
+008650     CLOSE REPORT-FILE-NAME.
+008660     CLOSE REJECT-FILE-NAME.
+008670     CLOSE EXTRACT-FILE-NAME.
+008680     CLOSE EXCEPTION-FILE-NAME.
+008690     OPEN OUTPUT CHECKPOINT-FILE-NAME.
+008700     CLOSE CHECKPOINT-FILE-NAME.
+008710 9999-EXIT.
+008720     EXIT.
+008730*
+008740*----------------------------------------------------------*
+008750* 9990-ABORT-TERMINATE - CLOSE THE OUTPUT FILES WITHOUT      *
+008760* CLEARING THE CHECKPOINT FILE, SO A STALE-CHECKPOINT ABORT *
+008770* LEAVES IT IN PLACE FOR THE OPERATOR TO INVESTIGATE OR      *
+008780* RETRY AGAINST THE CORRECT CONTROL FILE, RATHER THAN        *
+008790* 9999-TERMINATE'S NORMAL END-OF-RUN CHECKPOINT CLEAR-DOWN.  *
+008800*----------------------------------------------------------*
+008810 9990-ABORT-TERMINATE.
+008820     DISPLAY "RUN ABORTED - NO GRAND TOTALS PRODUCED".
+008830     CLOSE REPORT-FILE-NAME.
+008840     CLOSE REJECT-FILE-NAME.
+008850     CLOSE EXTRACT-FILE-NAME.
+008860     CLOSE EXCEPTION-FILE-NAME.
+008870 9990-EXIT.
+008880     EXIT.
